@@ -0,0 +1,156 @@
+       ID DIVISION.
+       PROGRAM-ID.  CWCDPREG.
+      ***************************************************************
+      ** BATCH PAYROLL REGISTER - READS THE DBUGEMP VSAM KSDS END-TO-
+      ** END AND PRINTS ONE LINE PER EMPLOYEE PLUS A CONTROL-TOTAL
+      ** TRAILER (RECORD COUNT / TOTAL PAY) SO A BATCH RUN CAN BE
+      ** RECONCILED AGAINST WHAT CWDEMCB2 COMPUTED ONLINE ALL DAY.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DBUGEMP-FILE  ASSIGN TO DBUGEMP
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS SEQUENTIAL
+                  RECORD KEY    IS EMP-NUM-KEY
+                  FILE STATUS   IS WS-EMP-FILE-STATUS.
+
+           SELECT PAYROLL-REGISTER ASSIGN TO PAYREG
+                  ORGANIZATION  IS SEQUENTIAL
+                  FILE STATUS   IS WS-REG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DBUGEMP-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  VSAM-EMP-RECORD.
+           05  EMP-NUM-KEY     PIC X(5).
+           05  EMP-NAME        PIC X(15).
+           05  EMP-HOURS       PIC 999.
+           05  EMP-TOTPAY      PIC 9(5)V99.
+           05  EMP-RATE        PIC 9(3)V99.
+           05  EMP-YTD-GRS     PIC S9(5)V99.
+           05  EMP-YTD-TAX     PIC S9(5)V99.
+           05  FILLER          PIC X(31).
+
+       FD  PAYROLL-REGISTER
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REGISTER-LINE       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  FILLER               PIC X(12) VALUE 'CWCDPREG WS:'.
+       77  WS-EMP-FILE-STATUS   PIC X(2)  VALUE '00'.
+       77  WS-REG-FILE-STATUS   PIC X(2)  VALUE '00'.
+       77  WS-EOF-SWITCH        PIC X     VALUE 'N'.
+           88  END-OF-EMP-FILE            VALUE 'Y'.
+       77  WS-EMP-OPEN-SWITCH   PIC X     VALUE 'N'.
+           88  EMP-FILE-OPEN                VALUE 'Y'.
+       77  WS-REG-OPEN-SWITCH   PIC X     VALUE 'N'.
+           88  REG-FILE-OPEN               VALUE 'Y'.
+       77  WS-REC-COUNT         PIC 9(7)  VALUE ZERO.
+       77  WS-TOTAL-PAY         PIC S9(9)V99 VALUE ZERO.
+
+       01  HEADING-LINE-1.
+           05  FILLER           PIC X(40) VALUE
+               '*** CWCDPREG - PAYROLL REGISTER ***'.
+           05  FILLER           PIC X(92) VALUE SPACES.
+
+       01  HEADING-LINE-2.
+           05  FILLER           PIC X(5)  VALUE 'EMP #'.
+           05  FILLER           PIC X(3)  VALUE SPACES.
+           05  FILLER           PIC X(15) VALUE 'EMPLOYEE NAME'.
+           05  FILLER           PIC X(3)  VALUE SPACES.
+           05  FILLER           PIC X(5)  VALUE 'HOURS'.
+           05  FILLER           PIC X(3)  VALUE SPACES.
+           05  FILLER           PIC X(11) VALUE 'GROSS PAY'.
+           05  FILLER           PIC X(87) VALUE SPACES.
+
+       01  DETAIL-LINE.
+           05  DL-EMP-NUM       PIC X(5).
+           05  FILLER           PIC X(3)  VALUE SPACES.
+           05  DL-EMP-NAME      PIC X(15).
+           05  FILLER           PIC X(3)  VALUE SPACES.
+           05  DL-HOURS         PIC ZZ9.
+           05  FILLER           PIC X(5)  VALUE SPACES.
+           05  DL-TOTPAY        PIC ZZ,ZZZ.99.
+           05  FILLER           PIC X(89) VALUE SPACES.
+
+       01  TRAILER-LINE-1.
+           05  FILLER           PIC X(22) VALUE
+               'TOTAL RECORDS READ : '.
+           05  TL-REC-COUNT     PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER           PIC X(99)  VALUE SPACES.
+
+       01  TRAILER-LINE-2.
+           05  FILLER           PIC X(22) VALUE
+               'TOTAL PAY          : '.
+           05  TL-TOTAL-PAY     PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER           PIC X(96) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       000-MAINLINE.
+           PERFORM 100-INITIALIZE.
+           IF REG-FILE-OPEN
+               PERFORM 200-PROCESS-EMPLOYEE
+                       UNTIL END-OF-EMP-FILE
+               PERFORM 500-WRITE-TRAILER
+           END-IF.
+           PERFORM 900-TERMINATE.
+           STOP RUN.
+
+       100-INITIALIZE.
+           OPEN INPUT  DBUGEMP-FILE.
+           IF WS-EMP-FILE-STATUS NOT = '00'
+               DISPLAY 'CWCDPREG - DBUGEMP OPEN FAILED, STATUS='
+                       WS-EMP-FILE-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 100-INITIALIZE-EXIT.
+           MOVE 'Y' TO WS-EMP-OPEN-SWITCH.
+
+           OPEN OUTPUT PAYROLL-REGISTER.
+           IF WS-REG-FILE-STATUS NOT = '00'
+               DISPLAY 'CWCDPREG - PAYREG OPEN FAILED, STATUS='
+                       WS-REG-FILE-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 100-INITIALIZE-EXIT.
+           MOVE 'Y' TO WS-REG-OPEN-SWITCH.
+
+           WRITE REGISTER-LINE FROM HEADING-LINE-1.
+           WRITE REGISTER-LINE FROM HEADING-LINE-2.
+
+           PERFORM 300-READ-NEXT-EMPLOYEE.
+       100-INITIALIZE-EXIT.
+           EXIT.
+
+       200-PROCESS-EMPLOYEE.
+           PERFORM 400-WRITE-DETAIL-LINE.
+           ADD +1               TO WS-REC-COUNT.
+           ADD EMP-TOTPAY       TO WS-TOTAL-PAY.
+           PERFORM 300-READ-NEXT-EMPLOYEE.
+
+       300-READ-NEXT-EMPLOYEE.
+           READ DBUGEMP-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       400-WRITE-DETAIL-LINE.
+           MOVE EMP-NUM-KEY     TO DL-EMP-NUM.
+           MOVE EMP-NAME        TO DL-EMP-NAME.
+           MOVE EMP-HOURS       TO DL-HOURS.
+           MOVE EMP-TOTPAY      TO DL-TOTPAY.
+           WRITE REGISTER-LINE FROM DETAIL-LINE.
+
+       500-WRITE-TRAILER.
+           MOVE WS-REC-COUNT    TO TL-REC-COUNT.
+           MOVE WS-TOTAL-PAY    TO TL-TOTAL-PAY.
+           WRITE REGISTER-LINE FROM TRAILER-LINE-1.
+           WRITE REGISTER-LINE FROM TRAILER-LINE-2.
+
+       900-TERMINATE.
+           IF EMP-FILE-OPEN
+               CLOSE DBUGEMP-FILE.
+           IF REG-FILE-OPEN
+               CLOSE PAYROLL-REGISTER.
