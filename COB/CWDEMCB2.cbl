@@ -4,23 +4,48 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        77  FILLER               PIC X(12)  VALUE 'CWDEMCB2 WS:'.
-       77  PAYMAP1-LEN          PIC S9(4)  COMP    VALUE +80.
-       77  PAYMAP1A-LEN         PIC S9(4)  COMP    VALUE +1053.
+       77  PAYMAP1-LEN          PIC S9(4)  COMP    VALUE +109.
+       77  PAYMAP1A-LEN         PIC S9(4)  COMP    VALUE +1233.
        77  PAYMAP2-LEN          PIC S9(4)  COMP    VALUE +800.
        77  EMP-REC-LEN          PIC S9(4)  COMP    VALUE +80.
        77  EMP-KEY-LEN          PIC S9(4)  COMP    VALUE +5.
        77  CURR-PAY             PIC  9(5)V99       VALUE ZERO.
        77  CURR-TAXES           PIC  9(5)V99       VALUE ZERO.
        77  EMP-TBL-SUB          PIC S9(3)          VALUE ZERO.
+       77  WS-RESP              PIC S9(8) COMP     VALUE ZERO.
+       77  TS-REC-LEN           PIC S9(4) COMP     VALUE +50.
+       77  WS-TS-ITEM           PIC S9(4) COMP     VALUE ZERO.
+       77  WS-TS-COUNT          PIC S9(4) COMP     VALUE ZERO.
+       77  AUDIT-REC-LEN        PIC S9(4) COMP     VALUE +75.
+       77  WS-ASYNC-LIMIT       PIC 9(3)           VALUE 5.
+       77  AT-COUNT             PIC 9(3)           VALUE ZERO.
+       77  ALOG-REC-LEN         PIC S9(4) COMP     VALUE +22.
+       77  WS-TRAIL-SPACES      PIC S9(3)          VALUE ZERO.
+       77  WS-SIG-LEN           PIC S9(3)          VALUE ZERO.
+       77  WS-CHAR-SUB          PIC S9(3)          VALUE ZERO.
+       77  WS-MATCH-COUNT       PIC S9(3)          VALUE ZERO.
+       77  WS-NUMERIC-OK        PIC X              VALUE 'Y'.
+           88  NUMERIC-OK                          VALUE 'Y'.
        77  LS-INITIAL-IMAGE     PIC X              VALUE '$'.
        77  LS-SUBSCRIPT         PIC S9(3)  COMP-3.
        77  DUMMY-LEN            PIC S9(4)  COMP    VALUE +8.
+       77  DUMMY-MULTI-LEN      PIC S9(4)  COMP    VALUE +28.
+       77  WS-GRAND-TOTAL       PIC S9(7)V99       VALUE ZERO.
        77  WS-SYSID             PIC X(4).
 
        01  DUMMY-EMP.
            05  FILLER           PIC X(3).
            05  DUMMY-PAYEMP1    PIC X(5).
 
+      ** WIDE RECEIVE FOR THE '00007' MULTI-EMPLOYEE SCREEN, WHERE THE
+      ** SAME UNPROTECTED RUN THAT PAYEMP1 ALONE OCCUPIES ON THE
+      ** NORMAL SELECTION SCREEN IS WIDENED TO HOLD FIVE 5-DIGIT
+      ** EMPLOYEE NUMBERS BACK TO BACK.
+       01  DUMMY-EMP-MULTI.
+           05  FILLER           PIC X(3).
+           05  DUMMY-MULTI-EMPS.
+               10  DUMMY-MULTI-EMP  PIC X(5) OCCURS 5 TIMES.
+
        01  WS-130               PIC S9(3) COMP-3 VALUE +130.
        01  WS-130-X REDEFINES WS-130.
            05  WS-13            PIC X.
@@ -91,7 +116,10 @@
            05  EMP-NAME        PIC X(15).
            05  EMP-HOURS       PIC 999.
            05  EMP-TOTPAY      PIC 9(5)V99.
-           05  FILLER          PIC X(50).
+           05  EMP-RATE        PIC 9(3)V99.
+           05  EMP-YTD-GRS     PIC S9(5)V99.
+           05  EMP-YTD-TAX     PIC S9(5)V99.
+           05  FILLER          PIC X(31).
 
        01  EMP-RECORD-TABLE.
          03  EMP-RECORD-TBL     OCCURS 5 TIMES.
@@ -100,6 +128,12 @@
            05  EMP-HOURS-TBL    PIC 999.
            05  EMP-TOTPAY-TBL   PIC 9(5)V99.
 
+      ** THE FIVE EMPLOYEE NUMBERS KEYED ON THE '00007' MULTI-EMPLOYEE
+      ** SCREEN (PAYEMP1 THROUGH PAYEMP5) ARE COPIED HERE ONE FIELD AT
+      ** A TIME SO 991-PROCESS-MULTI-LOOKUP CAN LOOP OVER THEM.
+       01  MULTI-EMP-ENTRY.
+           05  MEE-NUM          PIC X(5)  OCCURS 5 TIMES.
+
        01  EMP-RECORD-LIST.
            05  EMP-NUM-LIST     PIC X(5).
            05  EMP-HOURS-LIST   PIC 999.
@@ -117,6 +151,12 @@
                10 FILLER        PIC X(1)         VALUE 'J'.
                10 PAY13         PIC X.
                10 PAYEMP1       PIC X(5).
+               10 PAYEMP1-CHARS REDEFINES PAYEMP1
+                                 PIC X(1)  OCCURS 5 TIMES.
+               10 PAYEMP2       PIC X(5)  VALUE SPACE.
+               10 PAYEMP3       PIC X(5)  VALUE SPACE.
+               10 PAYEMP4       PIC X(5)  VALUE SPACE.
+               10 PAYEMP5       PIC X(5)  VALUE SPACE.
                10 FILLER        PIC S9(4) COMP   VALUE +4416.
                10 FILLER        PIC X(1)         VALUE '.'.
                10 FILLER        PIC S9(1) COMP-3 VALUE -1.
@@ -184,6 +224,16 @@
                10 PAYMSG13      PIC X(29)
                   VALUE '00999 - ENDS NORMALLY        '.
                10 FILLER        PIC X(48) VALUE SPACE.
+           05  MAP1-LINE14.
+               10 FILLER        PIC X(3)  VALUE SPACE.
+               10 PAYMSG14      PIC X(43)
+                  VALUE '00006 - BROWSES/PURGES THE CWCDTEMP QUEUE'.
+               10 FILLER        PIC X(34) VALUE SPACE.
+           05  MAP1-LINE15.
+               10 FILLER        PIC X(3)  VALUE SPACE.
+               10 PAYMSG15      PIC X(43)
+                  VALUE '00007 - LOOKS UP/TOTALS PAY FOR 5 EMPLOYEES'.
+               10 FILLER        PIC X(34) VALUE SPACE.
 
        01  PAYMAP2.
            05  MAP2-LINE1.
@@ -228,26 +278,8 @@
                10 PAYMSG        PIC X(28) VALUE SPACE.
                10 FILLER        PIC X(52) VALUE SPACE.
 
-       01  EMPLOYEE-INFORMATION.                                        01830002
-           05  FILLERA PIC X(67)  VALUE 'JOHN T DOE1 TELEGRAPH RDDETROIT01840002
-      -        ', MI987-6789123-45-678908-10-6035000'.                  01850002
-           05  FILLERB PIC X(67)  VALUE 'JOE SCHMOE2 TELEGRAPH RDDETROIT01860002
-      -        ', MI777-8765313-77-778801-19-5520000'.                  01870002
-           05  FILLERC PIC X(67)  VALUE 'CLARK KENT3 TELEGRAPH RDDETROIT01880002
-      -        ', MI540-0400765-43-210912-13-5715000'.                  01890002
-           05  FILLERD PIC X(67)  VALUE 'MARY LAMB 4 TELEGRAPH RDDETROIT01900002
-      -        ', MI545-4444123-98-765407-03-5925000'.                  01910002
-           05  FILLERE PIC X(67)  VALUE 'THOM THUMB5 TELEGRAPH RDDETROIT01920002
-      -        ', MI555-5551366-24-362009-02-6515000'.                  01930002
-       01  EMPLOYEE-INFO REDEFINES EMPLOYEE-INFORMATION.                01940002
-         03  E-DETAILED-INFO OCCURS 5 TIMES.                            01950002
-           05  E-NAME        PIC X(10).                                 01960002
-           05  E-ADDRESS     PIC X(14).                                 01970002
-           05  E-CITY        PIC X(11).                                 01980002
-           05  E-PHONE       PIC X(8).                                  01990002
-           05  E-SOC-SEC     PIC X(11).                                 02000002
-           05  E-BIRTH-DATE  PIC X(8).                                  02010002
-           05  E-SALARY      PIC 9(5).                                  02020002
+      ** EMPLOYEE-INFORMATION WAS REPLACED BY THE EMPMSTR VSAM FILE -
+      ** SEE CWCDEMPM FOR THE ADD/CHANGE/INQUIRE/DELETE TRANSACTION.
 
        01  MESSAGES.
            05  MAP-MSG                 PIC X(80)  VALUE SPACES.
@@ -262,10 +294,104 @@
                10  ATM-TRAN            PIC X(4).
                10  FILLER              PIC X(46)  VALUE
            '" HAS BEEN STARTED AS AN ASYNCHRONOUS TASK ***'.
+           05  ASYNC-LIMIT-MSG         PIC X(58)  VALUE
+           '*** ASYNC RESTART LIMIT REACHED - TASK CHAIN STOPPED ***'.
+           05  NUMERIC-EDIT-MSG        PIC X(40)  VALUE
+           '*** EMPLOYEE NUMBER MUST BE NUMERIC ***'.
+
+      ** CONTROL/LOG RECORD WRITTEN TO THE CWCDALOG TS QUEUE EACH TIME
+      ** 960-PROCESS-00004-SELECTION RESTARTS OR STOPS ITSELF, SO THE
+      ** ASYNC CHAIN LENGTH CAN BE AUDITED AFTER THE FACT.
+       01  ASYNC-LOG-RECORD.
+           05  ALOG-TRNID           PIC X(4).
+           05  ALOG-TASKN           PIC 9(7).
+           05  ALOG-COUNT           PIC 9(3).
+           05  ALOG-ACTION          PIC X(8).
 
        01  TEMP-STORAGE-RECORD  PIC X(50)  VALUE
            '<THIS TEMPORARY STORAGE QUEUE BELONGS TO CWDEMCB2>'.
 
+       01  TS-BROWSE-RESULT.
+           05  FILLER           PIC X(15) VALUE 'CWCDTEMP HELD:'.
+           05  TS-COUNT-EDIT    PIC ZZZ9.
+           05  FILLER           PIC X(20) VALUE ' ITEMS - NOW PURGED'.
+
+       01  TS-EMPTY-MSG         PIC X(50)  VALUE
+           '*** CWCDTEMP QUEUE IS EMPTY - NOTHING TO PURGE ***'.
+
+      ** UP TO 4 QUEUED ENTRIES READ BACK BY 955-PROCESS-00006-SELECTION
+      ** SHOWING ITEM NUMBER AND CONTENT - SIZED TO OVERLAY ONE MAP2
+      ** DETAIL LINE WHOLESALE, THE SAME WAY TS-BROWSE-RESULT OVERLAYS
+      ** A MAP2 LINE BELOW.
+       01  TS-ENTRY-LINES.
+           05  TS-ENTRY-LINE   OCCURS 4 TIMES.
+               10  FILLER       PIC X(6)  VALUE 'ITEM '.
+               10  TSE-ITEM     PIC ZZ9.
+               10  FILLER       PIC X(3)  VALUE ' - '.
+               10  TSE-CONTENT  PIC X(50).
+               10  FILLER       PIC X(18) VALUE SPACES.
+
+      ** RESULT LINES FOR THE PARTIAL-KEY EMPLOYEE LOOKUP (980) - EACH
+      ** LINE IS SIZED TO OVERLAY ONE MAP2 DETAIL LINE WHOLESALE, THE
+      ** SAME WAY TS-BROWSE-RESULT OVERLAYS MAP2-LINE5 ABOVE.
+       01  LOOKUP-MATCH-LINES.
+           05  LOOKUP-MATCH-LINE   OCCURS 5 TIMES.
+               10  FILLER          PIC X(3)  VALUE SPACES.
+               10  LML-EMP-NUM     PIC X(5).
+               10  FILLER          PIC X(3)  VALUE ' - '.
+               10  LML-EMP-NAME    PIC X(15).
+               10  FILLER          PIC X(54) VALUE SPACES.
+
+       01  LOOKUP-NONE-MSG      PIC X(50)  VALUE
+           '*** NO EMPLOYEES MATCH THAT PARTIAL NUMBER ***'.
+
+       01  LOOKUP-COUNT-MSG.
+           05  FILLER           PIC X(5)  VALUE '*** '.
+           05  LCM-COUNT        PIC Z9.
+           05  FILLER           PIC X(21) VALUE ' MATCH(ES) FOUND ***'.
+
+      ** SUMMARY LINES FOR THE '00007' MULTI-EMPLOYEE LOOKUP (991/992) -
+      ** EACH LINE OVERLAYS ONE MAP2 DETAIL LINE WHOLESALE, THE SAME WAY
+      ** LOOKUP-MATCH-LINES OVERLAYS MAP2-LINE4 THROUGH MAP2-LINE8.
+       01  MULTI-SUMMARY-LINES.
+           05  MULTI-SUMMARY-LINE OCCURS 5 TIMES.
+               10  FILLER          PIC X(1)  VALUE SPACES.
+               10  MSL-EMP-NUM     PIC X(5).
+               10  FILLER          PIC X(3)  VALUE ' - '.
+               10  MSL-EMP-NAME    PIC X(15).
+               10  FILLER          PIC X(3)  VALUE ' - '.
+               10  MSL-HOURS       PIC ZZ9.
+               10  FILLER          PIC X(3)  VALUE ' - '.
+               10  MSL-TOTPAY      PIC ZZZZZZZ.99.
+               10  FILLER          PIC X(37) VALUE SPACES.
+
+       01  MULTI-NOTFND-MSG         PIC X(15) VALUE 'NOT ON FILE'.
+
+       01  MULTI-GRAND-TOTAL-LINE.
+           05  FILLER               PIC X(20)
+                  VALUE '*** GRAND TOTAL -  '.
+           05  MGT-TOTAL            PIC ZZZZZZZ.99.
+           05  FILLER               PIC X(3)  VALUE ' **'.
+           05  FILLER               PIC X(47) VALUE SPACES.
+
+      ** AUDIT RECORD WRITTEN TO THE CWCDAUDT TS QUEUE IMMEDIATELY
+      ** BEFORE EVERY REWRITE OF A DBUGEMP RECORD, SO PAY FIGURES CAN
+      ** BE TRACED BACK TO THE TRANSACTION THAT CHANGED THEM.
+       01  AUDIT-RECORD.
+           05  AUD-EMP-NUM          PIC X(5).
+           05  AUD-TRMID            PIC X(4).
+           05  AUD-TRNID            PIC X(4).
+           05  AUD-TASKN            PIC 9(7).
+           05  AUD-TIME             PIC 9(7).
+           05  AUD-OLD-HOURS        PIC 999.
+           05  AUD-NEW-HOURS        PIC 999.
+           05  AUD-OLD-TOTPAY       PIC 9(5)V99.
+           05  AUD-NEW-TOTPAY       PIC 9(5)V99.
+           05  AUD-OLD-YTD-GRS      PIC S9(5)V99.
+           05  AUD-NEW-YTD-GRS      PIC S9(5)V99.
+           05  AUD-OLD-YTD-TAX      PIC S9(5)V99.
+           05  AUD-NEW-YTD-TAX      PIC S9(5)V99.
+
        01  DUMMY-COMMAREA              PIC X(80)  VALUE
            'Commarea: Text:TEST Char:Test Ascii:<(>? Hex: Test'.
 
@@ -290,7 +416,14 @@
        01  CWCDWRKA             PIC X(256).
 
        LINKAGE SECTION.
-       01  DFHCOMMAREA          PIC X(80).
+      ** WHEN 960-PROCESS-00004-SELECTION RESTARTS ITSELF, IT PASSES
+      ** THE ITERATION COUNT FORWARD ON THE START'S COMMAREA, MARKED
+      ** WITH AT-MARKER SO 000-BEGIN-PROGRAM CAN TELL AN ASYNC SELF-
+      ** RESTART APART FROM AN ORDINARY PSEUDOCONVERSATIONAL RETURN.
+       01  DFHCOMMAREA.
+           05  DFHCOMMAREA-MARKER    PIC X(10).
+           05  DFHCOMMAREA-COUNT     PIC 9(3).
+           05  FILLER                PIC X(67).
 
        01  LS-FIELD-WITH-16-CHARS.
            05  LS-FIELD-WITH-16  PIC X(16).
@@ -310,7 +443,14 @@
            IF EIBCALEN EQUAL ZERO
                NEXT SENTENCE
            ELSE
-               GO TO 200-RECEIVE-INPUT.
+               IF DFHCOMMAREA-MARKER EQUAL 'ASYNCSTART'
+                    MOVE DFHCOMMAREA-COUNT TO AT-COUNT
+                    GO TO 960-PROCESS-00004-SELECTION
+               ELSE
+                    IF DFHCOMMAREA-MARKER EQUAL 'MULTI5'
+                         GO TO 995-RECEIVE-MULTI-EMPLOYEE
+                    ELSE
+                         GO TO 200-RECEIVE-INPUT.
 
        100-SEND-INITIAL-SCREEN.
            MOVE WS-13                     TO PAY13.
@@ -342,7 +482,12 @@
                 GO TO 900-PROCESS-00002-SELECTION.
            IF PAYEMP1 EQUAL '00003'
                 GO TO 950-PROCESS-00003-SELECTION.
+           IF PAYEMP1 EQUAL '00006'
+                GO TO 955-PROCESS-00006-SELECTION.
+           IF PAYEMP1 EQUAL '00007'
+                GO TO 990-PROCESS-00007-SELECTION.
            IF PAYEMP1 EQUAL '00004'
+                MOVE ZERO TO AT-COUNT
                 GO TO 960-PROCESS-00004-SELECTION.
            IF PAYEMP1 EQUAL '00005'
                 GO TO 970-PROCESS-00005-SELECTION.
@@ -351,15 +496,99 @@
            IF PAYEMP1 EQUAL '00999'
                 MOVE PAYROLL-DATA-EMP999 TO WORK-AREA
                 GO TO 300-EMPLOYEE-PAY-RTN.
-           MOVE '*** EMPLOYEE NOT ON FILE ****' TO PAYPROMPT.
-           GO TO 600-SEND-PAY-MAP.
+           GO TO 980-EMPLOYEE-LOOKUP-SELECTION.
 
        300-EMPLOYEE-PAY-RTN.
            IF WA-TYPE EQUAL 'N' OR 'I' OR 'S'
                 COMPUTE CURR-PAY   EQUAL WA-HOURS * WA-RATE
                 COMPUTE CURR-TAXES EQUAL CURR-PAY * WA-TAX-RAT
-                ADD CURR-PAY   TO WA-YTD-GRS
-                ADD CURR-TAXES TO WA-YTD-TAX.
+
+      ** PERSIST YTD GROSS/TAXES ON DBUGEMP SO THEY SURVIVE A RESTART..
+                MOVE PAYEMP1 TO EMP-NUM-KEY
+                EXEC CICS READ INTO (VSAM-EMP-RECORD)
+                          DATASET   ('DBUGEMP')
+                          RIDFLD    (EMP-NUM-KEY)
+                          LENGTH    (EMP-REC-LEN)
+                          KEYLENGTH (EMP-KEY-LEN)
+                          UPDATE
+                          RESP      (WS-RESP)
+                          NOHANDLE
+                END-EXEC
+
+      ** THE '00001'/'00999' CANNED DEMO SELECTIONS ALWAYS SUCCEEDED
+      ** IN-MEMORY BEFORE YTD WAS MOVED ONTO DBUGEMP, SO A FIRST-TIME
+      ** MISS ON THAT KEY SELF-SEEDS THE RECORD FROM WORK-AREA (WHICH
+      ** ALREADY HOLDS THE PAYROLL-DATA-EMPnnn VALUE-CLAUSE DEFAULTS)
+      ** RATHER THAN FAILING THE DEMO PATH ON A MISSING VSAM RECORD.
+                IF WS-RESP EQUAL DFHRESP(NOTFND)
+                     MOVE WA-NAME     TO EMP-NAME
+                     MOVE WA-HOURS    TO EMP-HOURS
+                     MOVE WA-RATE     TO EMP-RATE
+                     MOVE ZERO        TO EMP-TOTPAY
+                     MOVE WA-YTD-GRS  TO EMP-YTD-GRS
+                     MOVE WA-YTD-TAX  TO EMP-YTD-TAX
+                     EXEC CICS WRITE DATASET ('DBUGEMP')
+                               FROM     (VSAM-EMP-RECORD)
+                               RIDFLD   (EMP-NUM-KEY)
+                               LENGTH   (EMP-REC-LEN)
+                               KEYLENGTH(EMP-KEY-LEN)
+                               RESP     (WS-RESP)
+                               NOHANDLE
+                     END-EXEC
+                     IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+                          PERFORM 910-EMP-READ-ERROR
+                          GO TO 930-SEND-ERROR-MAP
+                     END-IF
+                     EXEC CICS READ INTO (VSAM-EMP-RECORD)
+                               DATASET   ('DBUGEMP')
+                               RIDFLD    (EMP-NUM-KEY)
+                               LENGTH    (EMP-REC-LEN)
+                               KEYLENGTH (EMP-KEY-LEN)
+                               UPDATE
+                               RESP      (WS-RESP)
+                               NOHANDLE
+                     END-EXEC
+                END-IF
+
+                IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+                     PERFORM 910-EMP-READ-ERROR
+                     GO TO 930-SEND-ERROR-MAP
+                END-IF
+
+      ** A RECORD WRITTEN BEFORE EMP-RATE/EMP-YTD-GRS/EMP-YTD-TAX WERE
+      ** CARVED OUT OF THE OLD 50-BYTE FILLER STILL HAS WHATEVER BYTES
+      ** WERE THERE BEFORE, SO VALIDATE BEFORE TREATING THEM AS NUMBERS.
+                PERFORM 895-VALIDATE-EMP-NUMERICS
+
+                MOVE EMP-NUM-KEY  TO AUD-EMP-NUM
+                MOVE EMP-HOURS    TO AUD-OLD-HOURS
+                MOVE EMP-TOTPAY   TO AUD-OLD-TOTPAY
+                MOVE EMP-YTD-GRS  TO AUD-OLD-YTD-GRS
+                MOVE EMP-YTD-TAX  TO AUD-OLD-YTD-TAX
+
+                ADD CURR-PAY   TO EMP-YTD-GRS
+                ADD CURR-TAXES TO EMP-YTD-TAX
+                MOVE CURR-PAY  TO EMP-TOTPAY
+
+                MOVE EMP-HOURS    TO AUD-NEW-HOURS
+                MOVE EMP-TOTPAY   TO AUD-NEW-TOTPAY
+                MOVE EMP-YTD-GRS  TO AUD-NEW-YTD-GRS
+                MOVE EMP-YTD-TAX  TO AUD-NEW-YTD-TAX
+                PERFORM 880-WRITE-AUDIT-RECORD
+
+                EXEC CICS REWRITE DATASET ('DBUGEMP')
+                          FROM   (VSAM-EMP-RECORD)
+                          LENGTH (EMP-REC-LEN)
+                          RESP   (WS-RESP)
+                          NOHANDLE
+                END-EXEC
+                IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+                     PERFORM 920-EMP-REWRITE-ERROR
+                     GO TO 930-SEND-ERROR-MAP
+                END-IF
+
+                MOVE EMP-YTD-GRS TO WA-YTD-GRS
+                MOVE EMP-YTD-TAX TO WA-YTD-TAX.
 
            IF PAYEMP1 EQUAL '00001'
                 MOVE WORK-AREA TO PAYROLL-DATA-EMP001.
@@ -427,6 +656,30 @@
        800-RETURN-TO-CICS.
            EXEC CICS RETURN END-EXEC.
 
+       880-WRITE-AUDIT-RECORD.
+           MOVE EIBTRMID TO AUD-TRMID.
+           MOVE EIBTRNID TO AUD-TRNID.
+           MOVE EIBTASKN TO AUD-TASKN.
+           MOVE EIBTIME  TO AUD-TIME.
+           EXEC CICS WRITEQ TS
+                     QUEUE  ('CWCDAUDT')
+                     FROM   (AUDIT-RECORD)
+                     LENGTH (AUDIT-REC-LEN)
+                     RESP   (WS-RESP)
+                     NOHANDLE
+           END-EXEC.
+
+       895-VALIDATE-EMP-NUMERICS.
+           IF EMP-RATE NOT NUMERIC
+                MOVE 010.00 TO EMP-RATE
+           END-IF
+           IF EMP-YTD-GRS NOT NUMERIC
+                MOVE ZERO TO EMP-YTD-GRS
+           END-IF
+           IF EMP-YTD-TAX NOT NUMERIC
+                MOVE ZERO TO EMP-YTD-TAX
+           END-IF.
+
        900-PROCESS-00002-SELECTION.
       ** READ VSAM FILE FOR RECORD.....
            MOVE PAYEMP1 TO EMP-NUM-KEY.
@@ -435,7 +688,17 @@
                      RIDFLD    (EMP-NUM-KEY)
                      LENGTH    (EMP-REC-LEN)
                      KEYLENGTH (EMP-KEY-LEN)
+                     RESP      (WS-RESP)
+                     NOHANDLE
            END-EXEC.
+           IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+                PERFORM 910-EMP-READ-ERROR
+                GO TO 930-SEND-ERROR-MAP.
+
+      ** A RECORD WRITTEN BEFORE EMP-RATE/EMP-YTD-GRS/EMP-YTD-TAX WERE
+      ** CARVED OUT OF THE OLD 50-BYTE FILLER STILL HAS WHATEVER BYTES
+      ** WERE THERE BEFORE, SO VALIDATE BEFORE TREATING THEM AS NUMBERS.
+           PERFORM 895-VALIDATE-EMP-NUMERICS.
 
       ** INITIALIZE WORKING STORAGE TABLE WITH ZEROS......
            MOVE ZEROS TO EMP-RECORD-TABLE.
@@ -447,7 +710,7 @@
            MOVE EMP-HOURS   TO EMP-HOURS-TBL (EMP-TBL-SUB).
 
       ** CALCULATED TOTAL PAY - ADD TO WORKING STORAGE TABLE.....
-           COMPUTE EMP-TOTPAY = EMP-HOURS * 10.
+           COMPUTE EMP-TOTPAY = EMP-HOURS * EMP-RATE.
            ADD EMP-TOTPAY TO EMP-TOTPAY-TBL (EMP-TBL-SUB).
 
       ** READ VSAM FILE FOR UPDATE AND THEN REWRITE THE RECORD....
@@ -457,18 +720,44 @@
                      LENGTH    (EMP-REC-LEN)
                      KEYLENGTH (EMP-KEY-LEN)
                      UPDATE
+                     RESP      (WS-RESP)
+                     NOHANDLE
            END-EXEC.
+           IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+                PERFORM 910-EMP-READ-ERROR
+                GO TO 930-SEND-ERROR-MAP.
+
+           PERFORM 895-VALIDATE-EMP-NUMERICS.
+
+           MOVE EMP-NUM-KEY  TO AUD-EMP-NUM.
+           MOVE EMP-HOURS    TO AUD-OLD-HOURS.
+           MOVE EMP-TOTPAY   TO AUD-OLD-TOTPAY.
+           MOVE EMP-YTD-GRS  TO AUD-OLD-YTD-GRS.
+           MOVE EMP-YTD-TAX  TO AUD-OLD-YTD-TAX.
+
            MOVE EMP-TOTPAY-TBL (EMP-TBL-SUB) TO EMP-TOTPAY.
+
+           MOVE EMP-HOURS    TO AUD-NEW-HOURS.
+           MOVE EMP-TOTPAY   TO AUD-NEW-TOTPAY.
+           MOVE EMP-YTD-GRS  TO AUD-NEW-YTD-GRS.
+           MOVE EMP-YTD-TAX  TO AUD-NEW-YTD-TAX.
+           PERFORM 880-WRITE-AUDIT-RECORD.
+
            EXEC CICS REWRITE DATASET ('DBUGEMP')
                      FROM   (VSAM-EMP-RECORD)
                      LENGTH (EMP-REC-LEN)
+                     RESP   (WS-RESP)
+                     NOHANDLE
            END-EXEC.
+           IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+                PERFORM 920-EMP-REWRITE-ERROR
+                GO TO 930-SEND-ERROR-MAP.
 
       ** SEND SCREEN AND RETURN CONTROL TO CICS.....
            MOVE EMP-NUM-KEY   TO EMPNUMB.
            MOVE EMP-NAME      TO EMPNAME.
            MOVE EMP-HOURS     TO HRSWRKD.
-           MOVE 10            TO HRLYRAT.
+           MOVE EMP-RATE      TO HRLYRAT.
            MOVE EMP-TOTPAY    TO GROSPAY.
            MOVE '*** TRANSACTION COMPLETE ***' TO PAYMSG.
            MOVE WS-SYSID TO PAYSID2.
@@ -479,6 +768,37 @@
            END-EXEC.
            EXEC CICS RETURN END-EXEC.
 
+       910-EMP-READ-ERROR.
+           EVALUATE TRUE
+                WHEN WS-RESP EQUAL DFHRESP(NOTFND)
+                     MOVE '*** EMPLOYEE NOT ON FILE ***' TO PAYMSG
+                WHEN WS-RESP EQUAL DFHRESP(LOCKED)
+                     MOVE '*** EMPLOYEE RECD LOCKED ***' TO PAYMSG
+                WHEN WS-RESP EQUAL DFHRESP(INVREQ)
+                     MOVE '*** EMPLOYEE RECD LOCKED ***' TO PAYMSG
+                WHEN OTHER
+                     MOVE '*** ERROR READING RECORD ***' TO PAYMSG.
+
+       920-EMP-REWRITE-ERROR.
+           EVALUATE TRUE
+                WHEN WS-RESP EQUAL DFHRESP(LOCKED)
+                     MOVE '*** EMPLOYEE RECD LOCKED ***' TO PAYMSG
+                WHEN WS-RESP EQUAL DFHRESP(INVREQ)
+                     MOVE '*** EMPLOYEE RECD LOCKED ***' TO PAYMSG
+                WHEN OTHER
+                     MOVE '*** ERROR UPDATING RECORD ***' TO PAYMSG.
+
+       930-SEND-ERROR-MAP.
+           MOVE SPACES TO MAP2-LINE4  MAP2-LINE5  MAP2-LINE6
+                          MAP2-LINE7  MAP2-LINE8.
+           MOVE WS-SYSID TO PAYSID2.
+           EXEC CICS SEND
+                     FROM   (PAYMAP2)
+                     LENGTH (PAYMAP2-LEN)
+                     ERASE
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+
        950-PROCESS-00003-SELECTION.
            EXEC CICS WRITEQ TS
                      QUEUE  ('CWCDTEMP')
@@ -497,14 +817,53 @@
            END-EXEC.
            EXEC CICS RETURN END-EXEC.
 
-       960-PROCESS-00004-SELECTION.
-           EXEC CICS START TRANSID  (EIBTRNID)
-                           INTERVAL (0)
+       955-PROCESS-00006-SELECTION.
+      ** BROWSE THE CWCDTEMP QUEUE FRONT TO BACK BY ITEM NUMBER, READING
+      ** BACK THE FIRST FEW ENTRIES FOR DISPLAY, THEN PURGE THE WHOLE
+      ** QUEUE SO IT DOESN'T GROW UNBOUNDED ACROSS THE DAY.....
+           MOVE ZERO TO WS-TS-ITEM WS-TS-COUNT.
+           MOVE SPACES TO TS-ENTRY-LINES.
+
+       956-BROWSE-NEXT-TS-ITEM.
+           ADD +1 TO WS-TS-ITEM.
+           EXEC CICS READQ TS
+                     QUEUE  ('CWCDTEMP')
+                     INTO   (TEMP-STORAGE-RECORD)
+                     LENGTH (TS-REC-LEN)
+                     ITEM   (WS-TS-ITEM)
+                     RESP   (WS-RESP)
+                     NOHANDLE
+           END-EXEC.
+           IF WS-RESP EQUAL DFHRESP(NORMAL)
+                ADD +1 TO WS-TS-COUNT
+                IF WS-TS-COUNT <= 4
+                     MOVE WS-TS-ITEM          TO TSE-ITEM
+                                                  (WS-TS-COUNT)
+                     MOVE TEMP-STORAGE-RECORD TO TSE-CONTENT
+                                                  (WS-TS-COUNT)
+                END-IF
+                GO TO 956-BROWSE-NEXT-TS-ITEM.
+
+      ** WS-TS-COUNT NOW HOLDS HOW MANY ITEMS WERE ON THE QUEUE.
+      ** AGE/PURGE IT - ONLY DELETE IF THERE WAS SOMETHING TO DELETE.
+           IF WS-TS-COUNT > ZERO
+                EXEC CICS DELETEQ TS
+                          QUEUE ('CWCDTEMP')
+                          RESP  (WS-RESP)
+                          NOHANDLE
                 END-EXEC.
+
            MOVE SPACES TO MAP2-LINE4  MAP2-LINE5  MAP2-LINE6
                           MAP2-LINE7  MAP2-LINE8.
-           MOVE EIBTRNID        TO ATM-TRAN.
-           MOVE ASYNCH-TASK-MSG TO MAP2-LINE5.
+           IF WS-TS-COUNT > ZERO
+                MOVE WS-TS-COUNT  TO TS-COUNT-EDIT
+                MOVE TS-BROWSE-RESULT TO MAP2-LINE4
+                MOVE TS-ENTRY-LINE (1) TO MAP2-LINE5
+                MOVE TS-ENTRY-LINE (2) TO MAP2-LINE6
+                MOVE TS-ENTRY-LINE (3) TO MAP2-LINE7
+                MOVE TS-ENTRY-LINE (4) TO MAP2-LINE8
+           ELSE
+                MOVE TS-EMPTY-MSG TO MAP2-LINE4.
            MOVE '*** TRANSACTION COMPLETE ***' TO PAYMSG.
            MOVE WS-SYSID TO PAYSID2.
            EXEC CICS SEND
@@ -514,6 +873,63 @@
            END-EXEC.
            EXEC CICS RETURN END-EXEC.
 
+       960-PROCESS-00004-SELECTION.
+      ** CAP HOW MANY TIMES THIS TASK MAY RESTART ITSELF - AT-COUNT IS
+      ** ZERO ON THE FIRST, TERMINAL-DRIVEN SELECTION OF "00004" AND IS
+      ** CARRIED FORWARD ON THE START COMMAREA FOR EVERY SELF-RESTART.
+           ADD +1 TO AT-COUNT.
+           MOVE SPACES TO MAP2-LINE4  MAP2-LINE5  MAP2-LINE6
+                          MAP2-LINE7  MAP2-LINE8.
+           IF AT-COUNT > WS-ASYNC-LIMIT
+                PERFORM 965-LOG-ASYNC-EVENT
+                MOVE ASYNC-LIMIT-MSG TO MAP2-LINE5
+           ELSE
+                MOVE 'ASYNCSTART'      TO DFHCOMMAREA-MARKER
+                MOVE AT-COUNT          TO DFHCOMMAREA-COUNT
+                EXEC CICS START TRANSID  (EIBTRNID)
+                                INTERVAL (0)
+                                FROM     (DFHCOMMAREA)
+                                LENGTH   (80)
+                     END-EXEC
+                PERFORM 965-LOG-ASYNC-EVENT
+                MOVE EIBTRNID        TO ATM-TRAN
+                MOVE ASYNCH-TASK-MSG TO MAP2-LINE5.
+
+      ** A CHAINED RESTART OF THIS TASK (STARTED BY THE PRIOR RUN, NOT
+      ** THE OPERATOR) HAS NO TERMINAL FACILITY - EIBTRMID IS LOW-
+      ** VALUES - SO THERE'S NOWHERE FOR A SEND TO PAINT A SCREEN. ONLY
+      ** THE TERMINAL-DRIVEN INVOCATION THAT STARTED THE CHAIN SENDS.
+           IF EIBTRMID NOT EQUAL LOW-VALUES
+                MOVE '*** TRANSACTION COMPLETE ***' TO PAYMSG
+                MOVE WS-SYSID TO PAYSID2
+                EXEC CICS SEND
+                          FROM   (PAYMAP2)
+                          LENGTH (PAYMAP2-LEN)
+                          ERASE
+                          RESP   (WS-RESP)
+                          NOHANDLE
+                END-EXEC
+           END-IF.
+           EXEC CICS RETURN END-EXEC.
+
+       965-LOG-ASYNC-EVENT.
+      ** LOG EVERY RESTART (AND THE EVENTUAL REFUSAL) TO THE CWCDALOG
+      ** CONTROL QUEUE SO THE LENGTH OF AN ASYNC CHAIN CAN BE AUDITED.
+           MOVE EIBTRNID TO ALOG-TRNID.
+           MOVE EIBTASKN TO ALOG-TASKN.
+           MOVE AT-COUNT TO ALOG-COUNT.
+           IF AT-COUNT > WS-ASYNC-LIMIT
+                MOVE 'STOPPED ' TO ALOG-ACTION
+           ELSE
+                MOVE 'RESTART ' TO ALOG-ACTION.
+           EXEC CICS WRITEQ TS
+                     QUEUE  ('CWCDALOG')
+                     FROM   (ASYNC-LOG-RECORD)
+                     LENGTH (ALOG-REC-LEN)
+                     RESP   (WS-RESP)
+                     NOHANDLE
+           END-EXEC.
+
        970-PROCESS-00005-SELECTION.
       ** STORE DATA INTO PARAMETER LIST AREA.....
            MOVE '00050' TO EMP-NUM-LIST.
@@ -537,6 +953,244 @@
            END-EXEC.
            EXEC CICS RETURN END-EXEC.
 
+       980-EMPLOYEE-LOOKUP-SELECTION.
+      ** PAYEMP1 DIDN'T MATCH ANY OF THE CANNED DEMO SELECTIONS ABOVE -
+      ** VALIDATE IT AS A NUMERIC (PARTIAL) EMPLOYEE NUMBER, THEN LOOK
+      ** IT UP ON DBUGEMP AND RETURN THE FIRST FEW MATCHES.
+           MOVE ZERO TO WS-TRAIL-SPACES.
+           INSPECT PAYEMP1 TALLYING WS-TRAIL-SPACES
+                   FOR TRAILING SPACE.
+           COMPUTE WS-SIG-LEN = 5 - WS-TRAIL-SPACES.
+           MOVE 'Y' TO WS-NUMERIC-OK.
+           IF WS-SIG-LEN EQUAL ZERO
+                MOVE 'N' TO WS-NUMERIC-OK
+           ELSE
+                PERFORM VARYING WS-CHAR-SUB FROM 1 BY 1
+                        UNTIL WS-CHAR-SUB > WS-SIG-LEN
+                     IF PAYEMP1-CHARS (WS-CHAR-SUB) NOT NUMERIC
+                          MOVE 'N' TO WS-NUMERIC-OK
+                     END-IF
+                END-PERFORM.
+
+           IF NOT NUMERIC-OK
+                MOVE NUMERIC-EDIT-MSG TO PAYPROMPT
+                GO TO 600-SEND-PAY-MAP.
+
+           MOVE ZERO  TO WS-MATCH-COUNT.
+           MOVE ZEROS TO EMP-RECORD-TABLE.
+           EXEC CICS STARTBR DATASET  ('DBUGEMP')
+                     RIDFLD    (PAYEMP1)
+                     KEYLENGTH (WS-SIG-LEN)
+                     GENERIC
+                     GTEQ
+                     RESP      (WS-RESP)
+                     NOHANDLE
+           END-EXEC.
+           IF WS-RESP EQUAL DFHRESP(NORMAL)
+                PERFORM 985-READ-NEXT-MATCH
+                EXEC CICS ENDBR DATASET ('DBUGEMP') END-EXEC.
+           GO TO 986-SEND-LOOKUP-RESULTS.
+
+       985-READ-NEXT-MATCH.
+           EXEC CICS READNEXT DATASET  ('DBUGEMP')
+                     INTO      (VSAM-EMP-RECORD)
+                     RIDFLD    (EMP-NUM-KEY)
+                     LENGTH    (EMP-REC-LEN)
+                     KEYLENGTH (EMP-KEY-LEN)
+                     RESP      (WS-RESP)
+                     NOHANDLE
+           END-EXEC.
+           IF WS-RESP EQUAL DFHRESP(NORMAL)
+                IF EMP-NUM-KEY (1:WS-SIG-LEN)
+                   EQUAL PAYEMP1 (1:WS-SIG-LEN)
+                     ADD +1 TO WS-MATCH-COUNT
+                     MOVE EMP-NUM-KEY
+                          TO EMP-NUM-KEY-TBL (WS-MATCH-COUNT)
+                     MOVE EMP-NAME
+                          TO EMP-NAME-TBL    (WS-MATCH-COUNT)
+                     MOVE EMP-HOURS
+                          TO EMP-HOURS-TBL   (WS-MATCH-COUNT)
+                     MOVE EMP-TOTPAY
+                          TO EMP-TOTPAY-TBL  (WS-MATCH-COUNT)
+                     IF WS-MATCH-COUNT < 5
+                          GO TO 985-READ-NEXT-MATCH.
+
+       986-SEND-LOOKUP-RESULTS.
+           MOVE SPACES TO MAP2-LINE4  MAP2-LINE5  MAP2-LINE6
+                          MAP2-LINE7  MAP2-LINE8.
+           MOVE SPACES TO LOOKUP-MATCH-LINES.
+           IF WS-MATCH-COUNT EQUAL ZERO
+                MOVE LOOKUP-NONE-MSG TO MAP2-LINE5
+           ELSE
+                PERFORM VARYING WS-CHAR-SUB FROM 1 BY 1
+                        UNTIL WS-CHAR-SUB > WS-MATCH-COUNT
+                     MOVE EMP-NUM-KEY-TBL (WS-CHAR-SUB)
+                          TO LML-EMP-NUM  (WS-CHAR-SUB)
+                     MOVE EMP-NAME-TBL    (WS-CHAR-SUB)
+                          TO LML-EMP-NAME (WS-CHAR-SUB)
+                END-PERFORM
+                MOVE LOOKUP-MATCH-LINE (1) TO MAP2-LINE4
+                MOVE LOOKUP-MATCH-LINE (2) TO MAP2-LINE5
+                MOVE LOOKUP-MATCH-LINE (3) TO MAP2-LINE6
+                MOVE LOOKUP-MATCH-LINE (4) TO MAP2-LINE7
+                MOVE LOOKUP-MATCH-LINE (5) TO MAP2-LINE8.
+           MOVE WS-MATCH-COUNT TO LCM-COUNT.
+           MOVE LOOKUP-COUNT-MSG TO PAYMSG.
+           MOVE WS-SYSID TO PAYSID2.
+           EXEC CICS SEND
+                     FROM   (PAYMAP2)
+                     LENGTH (PAYMAP2-LEN)
+                     ERASE
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+
+       990-PROCESS-00007-SELECTION.
+      ** USER SELECTED THE MULTI-EMPLOYEE LOOKUP - REDISPLAY PAYMAP1
+      ** WITH THE PAYEMP1-PAYEMP5 RUN CLEARED OUT FOR INPUT, THEN MARK
+      ** THE RETURNED COMMAREA SO THE NEXT PSEUDOCONVERSATIONAL TURN
+      ** KNOWS TO RECEIVE FIVE EMPLOYEE NUMBERS INSTEAD OF ONE, THE SAME
+      ** WAY 960-PROCESS-00004-SELECTION MARKS ITS OWN SELF-RESTART.
+           MOVE WS-13 TO PAY13.
+           MOVE SPACES TO PAYEMP1 PAYEMP2 PAYEMP3 PAYEMP4 PAYEMP5.
+           MOVE '- ENTER UP TO 5 EMPLOYEE NUMBERS' TO PAYPROMPT.
+           MOVE EIBTRNID TO LINE1-TRAN
+                            PAYMSG10-TRAN.
+           MOVE WS-SYSID TO PAYSID1.
+           EXEC CICS SEND
+                     FROM   (PAYMAP1)
+                     LENGTH (PAYMAP1A-LEN)
+                     ERASE
+           END-EXEC.
+           MOVE 'MULTI5' TO DFHCOMMAREA-MARKER.
+           EXEC CICS RETURN
+                     TRANSID  (EIBTRNID)
+                     COMMAREA (DFHCOMMAREA)
+                     LENGTH   (80)
+           END-EXEC.
+
+       991-PROCESS-MULTI-LOOKUP.
+      ** LOOK UP EACH NON-BLANK EMPLOYEE NUMBER ENTERED ON THE '00007'
+      ** SCREEN (UP TO 5, ONE PER EMP-RECORD-TABLE SLOT) AND ACCUMULATE
+      ** A GRAND TOTAL OF GROSS PAY ACROSS ALL OF THEM. THIS IS A PLAIN
+      ** READ, NOT A READ UPDATE, SINCE IT'S A LOOKUP AND NOT A REWRITE,
+      ** SO UNLIKE 300/900 ABOVE NO AUDIT RECORD IS WRITTEN HERE.
+           MOVE PAYEMP1 TO MEE-NUM (1).
+           MOVE PAYEMP2 TO MEE-NUM (2).
+           MOVE PAYEMP3 TO MEE-NUM (3).
+           MOVE PAYEMP4 TO MEE-NUM (4).
+           MOVE PAYEMP5 TO MEE-NUM (5).
+           MOVE ZEROS TO EMP-RECORD-TABLE.
+           MOVE ZERO  TO WS-GRAND-TOTAL.
+           PERFORM VARYING WS-CHAR-SUB FROM 1 BY 1
+                   UNTIL WS-CHAR-SUB > 5
+                IF MEE-NUM (WS-CHAR-SUB) NOT EQUAL SPACES
+                     MOVE MEE-NUM (WS-CHAR-SUB) TO EMP-NUM-KEY
+                     EXEC CICS READ INTO (VSAM-EMP-RECORD)
+                               DATASET   ('DBUGEMP')
+                               RIDFLD    (EMP-NUM-KEY)
+                               LENGTH    (EMP-REC-LEN)
+                               KEYLENGTH (EMP-KEY-LEN)
+                               RESP      (WS-RESP)
+                               NOHANDLE
+                     END-EXEC
+                     IF WS-RESP EQUAL DFHRESP(NORMAL)
+                          MOVE EMP-NUM-KEY
+                               TO EMP-NUM-KEY-TBL (WS-CHAR-SUB)
+                          MOVE EMP-NAME
+                               TO EMP-NAME-TBL    (WS-CHAR-SUB)
+                          MOVE EMP-HOURS
+                               TO EMP-HOURS-TBL   (WS-CHAR-SUB)
+                          MOVE EMP-TOTPAY
+                               TO EMP-TOTPAY-TBL  (WS-CHAR-SUB)
+                          ADD EMP-TOTPAY TO WS-GRAND-TOTAL
+                     ELSE
+                          MOVE MEE-NUM (WS-CHAR-SUB)
+                               TO EMP-NUM-KEY-TBL (WS-CHAR-SUB)
+                          MOVE MULTI-NOTFND-MSG
+                               TO EMP-NAME-TBL    (WS-CHAR-SUB)
+                     END-IF
+                END-IF
+           END-PERFORM.
+
+       992-SEND-MULTI-SUMMARY.
+           MOVE SPACES TO MAP2-LINE4  MAP2-LINE5  MAP2-LINE6
+                          MAP2-LINE7  MAP2-LINE8  MAP2-LINE9.
+           MOVE SPACES TO MULTI-SUMMARY-LINES.
+           PERFORM VARYING WS-CHAR-SUB FROM 1 BY 1
+                   UNTIL WS-CHAR-SUB > 5
+                IF MEE-NUM (WS-CHAR-SUB) NOT EQUAL SPACES
+                     MOVE EMP-NUM-KEY-TBL  (WS-CHAR-SUB)
+                          TO MSL-EMP-NUM  (WS-CHAR-SUB)
+                     MOVE EMP-NAME-TBL     (WS-CHAR-SUB)
+                          TO MSL-EMP-NAME (WS-CHAR-SUB)
+                     MOVE EMP-HOURS-TBL    (WS-CHAR-SUB)
+                          TO MSL-HOURS    (WS-CHAR-SUB)
+                     MOVE EMP-TOTPAY-TBL   (WS-CHAR-SUB)
+                          TO MSL-TOTPAY   (WS-CHAR-SUB)
+                END-IF
+           END-PERFORM.
+           MOVE MULTI-SUMMARY-LINE (1) TO MAP2-LINE4.
+           MOVE MULTI-SUMMARY-LINE (2) TO MAP2-LINE5.
+           MOVE MULTI-SUMMARY-LINE (3) TO MAP2-LINE6.
+           MOVE MULTI-SUMMARY-LINE (4) TO MAP2-LINE7.
+           MOVE MULTI-SUMMARY-LINE (5) TO MAP2-LINE8.
+           MOVE WS-GRAND-TOTAL TO MGT-TOTAL.
+           MOVE MULTI-GRAND-TOTAL-LINE TO MAP2-LINE9.
+           MOVE '*** TRANSACTION COMPLETE ***' TO PAYMSG.
+           MOVE WS-SYSID TO PAYSID2.
+           EXEC CICS SEND
+                     FROM   (PAYMAP2)
+                     LENGTH (PAYMAP2-LEN)
+                     ERASE
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+
+       995-RECEIVE-MULTI-EMPLOYEE.
+      ** THE '00007' PROMPT WIDENED THE SAME UNPROTECTED RUN THAT
+      ** PAYEMP1 OCCUPIES OUT TO 25 CHARACTERS (PAYEMP1-PAYEMP5 BACK TO
+      ** BACK) - RECEIVE THAT WIDER RUN THE SAME WAY 200-RECEIVE-INPUT
+      ** RECEIVES THE NORMAL 5-CHARACTER SELECTION.
+           EXEC CICS HANDLE CONDITION
+                     LENGERR (996-MULTI-MAPERR)
+           END-EXEC.
+           EXEC CICS RECEIVE
+                     INTO   (DUMMY-EMP-MULTI)
+                     LENGTH (DUMMY-MULTI-LEN)
+           END-EXEC.
+           MOVE DUMMY-MULTI-EMP (1) TO PAYEMP1.
+           MOVE DUMMY-MULTI-EMP (2) TO PAYEMP2.
+           MOVE DUMMY-MULTI-EMP (3) TO PAYEMP3.
+           MOVE DUMMY-MULTI-EMP (4) TO PAYEMP4.
+           MOVE DUMMY-MULTI-EMP (5) TO PAYEMP5.
+           PERFORM 991-PROCESS-MULTI-LOOKUP.
+           GO TO 992-SEND-MULTI-SUMMARY.
+
+       996-MULTI-MAPERR.
+      ** A PLAIN 500-MAPERR/700-RETURN-TO-TRAN WOULD RETURN
+      ** DUMMY-COMMAREA AND LOSE THE 'MULTI5' MARKER 990-PROCESS-
+      ** 00007-SELECTION SET, SO THE NEXT INPUT WOULD BE MISROUTED BACK
+      ** TO SINGLE-EMPLOYEE 200-RECEIVE-INPUT EVEN THOUGH THE TERMINAL
+      ** STILL SHOWS THE 5-EMPLOYEE ENTRY SCREEN. RE-PROMPT FOR THE
+      ** MULTI-EMPLOYEE ENTRY AND RE-MARK THE COMMAREA INSTEAD, THE
+      ** SAME WAY 990-PROCESS-00007-SELECTION DOES ON THE FIRST PROMPT.
+           MOVE '**** MAPFAIL ON RECEIVE *****'  TO PAYPROMPT.
+           MOVE WS-13 TO PAY13.
+           MOVE SPACES TO PAYEMP1 PAYEMP2 PAYEMP3 PAYEMP4 PAYEMP5.
+           MOVE EIBTRNID TO LINE1-TRAN
+                            PAYMSG10-TRAN.
+           MOVE WS-SYSID TO PAYSID1.
+           EXEC CICS SEND
+                     FROM   (PAYMAP1)
+                     LENGTH (PAYMAP1A-LEN)
+                     ERASE
+           END-EXEC.
+           MOVE 'MULTI5' TO DFHCOMMAREA-MARKER.
+           EXEC CICS RETURN
+                     TRANSID  (EIBTRNID)
+                     COMMAREA (DFHCOMMAREA)
+                     LENGTH   (80)
+           END-EXEC.
+
        1000-PROCESS-00333-SELECTION.
       *****************************************************************
       ** THIS PROGRAM HAS A FIELD CALLED LS-FIELD-WITH-16-CHARS DEFINED
