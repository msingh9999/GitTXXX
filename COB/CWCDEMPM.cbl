@@ -0,0 +1,371 @@
+       ID DIVISION.
+       PROGRAM-ID.  CWCDEMPM.
+      ***************************************************************
+      ** EMPLOYEE MASTER MAINTENANCE - ADD/CHANGE/INQUIRE/DELETE
+      ** TRANSACTION AGAINST THE EMPMSTR VSAM KSDS.  THIS REPLACES
+      ** THE HARDCODED EMPLOYEE-INFORMATION TABLE THAT USED TO LIVE
+      ** IN CWDEMCB2 - HR DATA NOW LIVES IN A REAL KEYED FILE INSTEAD
+      ** OF WORKING-STORAGE LITERALS.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  FILLER               PIC X(12)  VALUE 'CWCDEMPM WS:'.
+       77  EMPM-IN-LEN          PIC S9(4) COMP   VALUE +81.
+       77  EMPM-SCR-LEN         PIC S9(4) COMP   VALUE +400.
+       77  EMPM-REC-LEN         PIC S9(4) COMP   VALUE +92.
+       77  EMPM-KEY-LEN         PIC S9(4) COMP   VALUE +5.
+       77  EMP-REC-LEN          PIC S9(4) COMP   VALUE +80.
+       77  EMP-KEY-LEN          PIC S9(4) COMP   VALUE +5.
+       77  WS-RESP              PIC S9(8) COMP   VALUE ZERO.
+       77  WS-SYSID             PIC X(4).
+       77  WS-DUMMY-COMMAREA    PIC X           VALUE SPACE.
+
+       01  WS-130               PIC S9(3) COMP-3 VALUE +130.
+       01  WS-130-X REDEFINES WS-130.
+           05  WS-13            PIC X.
+           05  WS-0C            PIC X.
+
+      ** LEADING 3 BYTES MATCH THE DUMMY-EMP/DUMMY-EMP-MULTI HEADER
+      ** IDIOM IN CWDEMCB2 - A BASIC (NON-MAPPED) RECEIVE RETURNS THAT
+      ** MUCH LEADER AHEAD OF THE DATA THE OPERATOR ACTUALLY TYPED.
+       01  EMPM-INPUT.
+           05  FILLER               PIC X(3).
+           05  EMPM-IN-FUNC         PIC X.
+           05  EMPM-IN-EMP-NUM      PIC X(5).
+           05  EMPM-IN-NAME         PIC X(10).
+           05  EMPM-IN-ADDRESS      PIC X(14).
+           05  EMPM-IN-CITY         PIC X(11).
+           05  EMPM-IN-PHONE        PIC X(8).
+           05  EMPM-IN-SOC-SEC      PIC X(11).
+           05  EMPM-IN-BIRTH-DATE   PIC X(8).
+           05  EMPM-IN-SALARY       PIC 9(5).
+           05  EMPM-IN-RATE         PIC 9(3)V99.
+
+      ** RECORD LAYOUT FOR THE EMPMSTR VSAM KSDS - KEYED ON EMPLOYEE
+      ** NUMBER, WITH A RESERVE FILLER FOR FUTURE HR FIELDS (SAME
+      ** GROWTH PATTERN AS VSAM-EMP-RECORD ON DBUGEMP).
+       01  EMPM-RECORD.
+           05  EMPM-EMP-NUM         PIC X(5).
+           05  EMPM-NAME            PIC X(10).
+           05  EMPM-ADDRESS         PIC X(14).
+           05  EMPM-CITY            PIC X(11).
+           05  EMPM-PHONE           PIC X(8).
+           05  EMPM-SOC-SEC         PIC X(11).
+           05  EMPM-BIRTH-DATE      PIC X(8).
+           05  EMPM-SALARY          PIC 9(5).
+           05  EMPM-RATE            PIC 9(3)V99.
+           05  FILLER               PIC X(15).
+
+      ** LOCAL COPY OF THE DBUGEMP RECORD LAYOUT (SAME AS CWDEMCB2'S
+      ** VSAM-EMP-RECORD AND CWCDPREG'S OWN COPY - THIS REPO HAS NO
+      ** SHARED COPYBOOK FOR IT, EACH PROGRAM CARRIES ITS OWN) SO
+      ** 300-ADD-EMPLOYEE/400-CHANGE-EMPLOYEE CAN SEED/MAINTAIN A REAL
+      ** PER-EMPLOYEE EMP-RATE ON DBUGEMP INSTEAD OF LEAVING
+      ** 900-PROCESS-00002-SELECTION TO FALL BACK ON ITS DEFAULT.
+       01  VSAM-EMP-RECORD.
+           05  EMP-NUM-KEY         PIC X(5).
+           05  EMP-NAME            PIC X(15).
+           05  EMP-HOURS           PIC 999.
+           05  EMP-TOTPAY          PIC 9(5)V99.
+           05  EMP-RATE            PIC 9(3)V99.
+           05  EMP-YTD-GRS         PIC S9(5)V99.
+           05  EMP-YTD-TAX         PIC S9(5)V99.
+           05  FILLER              PIC X(31).
+
+      ** THE 9 ENTERABLE FIELDS SIT BACK TO BACK IN ONE UNPROTECTED RUN
+      ** BEHIND A SINGLE LEADING ATTRIBUTE BYTE (ESCR-ENTRY-ATTR, SET
+      ** FROM WS-13 BEFORE EVERY SEND) - THE SAME WAY PAY13 PRECEDES
+      ** THE CONTIGUOUS PAYEMP1-PAYEMP5 RUN IN CWDEMCB2'S PAYMAP1.  A
+      ** BASIC (NON-MAPPED) RECEIVE ON A REAL 3270 RETURNS ONE
+      ** SBA-PREFIXED CHUNK PER UNPROTECTED FIELD, SO SEPARATE FIELDS
+      ** ON SEPARATE LABELED LINES (THE ORIGINAL LAYOUT) DON'T LINE UP
+      ** WITH EMPM-INPUT'S FLAT FIXED-OFFSET RECEIVE BUFFER - ONLY ONE
+      ** CONTIGUOUS FIELD DOES.  THE FIELD LABELS/WIDTHS ARE THEREFORE
+      ** DOCUMENTED AS PLAIN PROTECTED TEXT AHEAD OF THE ENTRY LINE
+      ** INSTEAD OF SITTING NEXT TO EACH INDIVIDUAL FIELD.
+       01  EMPM-SCREEN.
+           05  ESCR-LINE1.
+               10  FILLER           PIC X(36) VALUE
+                   '*** EMPLOYEE MASTER MAINTENANCE ***'.
+               10  FILLER           PIC X(40) VALUE SPACES.
+               10  ESCR-SID         PIC X(4)  VALUE SPACE.
+           05  ESCR-LINE2.
+               10  FILLER           PIC X(78) VALUE
+                   'FUNC1 EMPNUM5 NAME10 ADDR14 CITY11 PHONE8'.
+               10  FILLER           PIC X(2)  VALUE SPACES.
+           05  ESCR-LINE3.
+               10  FILLER           PIC X(78) VALUE
+                   'SSN11 BDATE8 SALARY5 RATE5 - LEFT-JUSTIFY'.
+               10  FILLER           PIC X(2)  VALUE SPACES.
+           05  ESCR-ENTRY-LINE.
+               10  ESCR-ENTRY-ATTR  PIC X.
+               10  ESCR-FUNC        PIC X.
+               10  ESCR-EMP-NUM     PIC X(5).
+               10  ESCR-NAME        PIC X(10).
+               10  ESCR-ADDRESS     PIC X(14).
+               10  ESCR-CITY        PIC X(11).
+               10  ESCR-PHONE       PIC X(8).
+               10  ESCR-SOC-SEC     PIC X(11).
+               10  ESCR-BIRTH-DATE  PIC X(8).
+               10  ESCR-SALARY      PIC ZZZZ9.
+               10  ESCR-RATE        PIC 9(3)V99.
+               10  FILLER           PIC X(1)  VALUE SPACES.
+           05  ESCR-LINE-MSG.
+               10  EMPM-MSG         PIC X(40) VALUE SPACES.
+               10  FILLER           PIC X(40) VALUE SPACES.
+
+       LINKAGE SECTION.
+      ** A COMMAREA HAS TO GO OUT ON EVERY RETURN OR EIBCALEN COMES
+      ** BACK ZERO ON THE NEXT PSEUDOCONVERSATIONAL INPUT AND
+      ** 000-BEGIN-PROGRAM WOULD NEVER REACH 200-RECEIVE-INPUT - SAME
+      ** REASON CWDEMCB2'S 700-RETURN-TO-TRAN RETURNS ONE.
+       01  DFHCOMMAREA                 PIC X.
+
+       PROCEDURE DIVISION.
+       000-BEGIN-PROGRAM.
+           EXEC CICS HANDLE AID
+                     CLEAR (800-RETURN-TO-CICS)
+           END-EXEC.
+           EXEC CICS ASSIGN
+                 SYSID(WS-SYSID)
+                 NOHANDLE
+           END-EXEC.
+
+           IF EIBCALEN EQUAL ZERO
+               NEXT SENTENCE
+           ELSE
+               GO TO 200-RECEIVE-INPUT.
+
+       100-SEND-INITIAL-SCREEN.
+           MOVE SPACES TO ESCR-FUNC     ESCR-EMP-NUM    ESCR-NAME
+                          ESCR-ADDRESS  ESCR-CITY       ESCR-PHONE
+                          ESCR-SOC-SEC  ESCR-BIRTH-DATE.
+           MOVE ZERO  TO ESCR-SALARY ESCR-RATE.
+           MOVE WS-SYSID TO ESCR-SID.
+           PERFORM 150-SET-FIELD-ATTRS.
+           MOVE '*** ENTER FUNCTION AND EMPLOYEE DATA ***'
+                TO EMPM-MSG.
+           EXEC CICS SEND
+                     FROM   (EMPM-SCREEN)
+                     LENGTH (EMPM-SCR-LEN)
+                     ERASE
+           END-EXEC.
+           GO TO 700-RETURN-TO-TRAN.
+
+       150-SET-FIELD-ATTRS.
+           MOVE WS-13 TO ESCR-ENTRY-ATTR.
+
+       200-RECEIVE-INPUT.
+           EXEC CICS HANDLE CONDITION
+                     LENGERR (900-MAPERR)
+           END-EXEC.
+           EXEC CICS RECEIVE
+                     INTO   (EMPM-INPUT)
+                     LENGTH (EMPM-IN-LEN)
+           END-EXEC.
+
+           MOVE SPACES               TO EMPM-RECORD.
+           MOVE EMPM-IN-EMP-NUM      TO EMPM-EMP-NUM.
+           MOVE EMPM-IN-NAME         TO EMPM-NAME.
+           MOVE EMPM-IN-ADDRESS      TO EMPM-ADDRESS.
+           MOVE EMPM-IN-CITY         TO EMPM-CITY.
+           MOVE EMPM-IN-PHONE        TO EMPM-PHONE.
+           MOVE EMPM-IN-SOC-SEC      TO EMPM-SOC-SEC.
+           MOVE EMPM-IN-BIRTH-DATE   TO EMPM-BIRTH-DATE.
+           MOVE EMPM-IN-SALARY       TO EMPM-SALARY.
+           MOVE EMPM-IN-RATE         TO EMPM-RATE.
+
+           EVALUATE EMPM-IN-FUNC
+               WHEN 'A'
+                    GO TO 300-ADD-EMPLOYEE
+               WHEN 'C'
+                    GO TO 400-CHANGE-EMPLOYEE
+               WHEN 'I'
+                    GO TO 500-INQUIRE-EMPLOYEE
+               WHEN 'D'
+                    GO TO 600-DELETE-EMPLOYEE
+               WHEN OTHER
+                    GO TO 910-INVALID-FUNCTION
+           END-EVALUATE.
+
+       300-ADD-EMPLOYEE.
+           EXEC CICS WRITE DATASET ('EMPMSTR')
+                     FROM      (EMPM-RECORD)
+                     LENGTH    (EMPM-REC-LEN)
+                     RIDFLD    (EMPM-EMP-NUM)
+                     KEYLENGTH (EMPM-KEY-LEN)
+                     RESP      (WS-RESP)
+                     NOHANDLE
+           END-EXEC.
+           IF WS-RESP EQUAL DFHRESP(NORMAL)
+                MOVE '*** EMPLOYEE RECORD ADDED ***' TO EMPM-MSG
+                PERFORM 940-SEED-DBUGEMP-RATE
+           ELSE
+                PERFORM 930-ADD-ERROR.
+           GO TO 650-SEND-RESULT-SCREEN.
+
+       400-CHANGE-EMPLOYEE.
+           EXEC CICS READ INTO (EMPM-RECORD)
+                     DATASET   ('EMPMSTR')
+                     RIDFLD    (EMPM-EMP-NUM)
+                     LENGTH    (EMPM-REC-LEN)
+                     KEYLENGTH (EMPM-KEY-LEN)
+                     UPDATE
+                     RESP      (WS-RESP)
+                     NOHANDLE
+           END-EXEC.
+           IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+                PERFORM 920-NOTFND-ERROR
+                GO TO 650-SEND-RESULT-SCREEN.
+
+           MOVE EMPM-IN-NAME         TO EMPM-NAME.
+           MOVE EMPM-IN-ADDRESS      TO EMPM-ADDRESS.
+           MOVE EMPM-IN-CITY         TO EMPM-CITY.
+           MOVE EMPM-IN-PHONE        TO EMPM-PHONE.
+           MOVE EMPM-IN-SOC-SEC      TO EMPM-SOC-SEC.
+           MOVE EMPM-IN-BIRTH-DATE   TO EMPM-BIRTH-DATE.
+           MOVE EMPM-IN-SALARY       TO EMPM-SALARY.
+           MOVE EMPM-IN-RATE         TO EMPM-RATE.
+
+           EXEC CICS REWRITE DATASET ('EMPMSTR')
+                     FROM   (EMPM-RECORD)
+                     LENGTH (EMPM-REC-LEN)
+                     RESP   (WS-RESP)
+                     NOHANDLE
+           END-EXEC.
+           IF WS-RESP EQUAL DFHRESP(NORMAL)
+                MOVE '*** EMPLOYEE RECORD CHANGED ***' TO EMPM-MSG
+                PERFORM 950-SYNC-DBUGEMP-RATE
+           ELSE
+                MOVE '*** ERROR UPDATING RECORD ***' TO EMPM-MSG.
+           GO TO 650-SEND-RESULT-SCREEN.
+
+       500-INQUIRE-EMPLOYEE.
+           EXEC CICS READ INTO (EMPM-RECORD)
+                     DATASET   ('EMPMSTR')
+                     RIDFLD    (EMPM-EMP-NUM)
+                     LENGTH    (EMPM-REC-LEN)
+                     KEYLENGTH (EMPM-KEY-LEN)
+                     RESP      (WS-RESP)
+                     NOHANDLE
+           END-EXEC.
+           IF WS-RESP EQUAL DFHRESP(NORMAL)
+                MOVE '*** EMPLOYEE RECORD FOUND ***' TO EMPM-MSG
+           ELSE
+                PERFORM 920-NOTFND-ERROR.
+           GO TO 650-SEND-RESULT-SCREEN.
+
+       600-DELETE-EMPLOYEE.
+           EXEC CICS DELETE DATASET ('EMPMSTR')
+                     RIDFLD    (EMPM-EMP-NUM)
+                     KEYLENGTH (EMPM-KEY-LEN)
+                     RESP      (WS-RESP)
+                     NOHANDLE
+           END-EXEC.
+           IF WS-RESP EQUAL DFHRESP(NORMAL)
+                MOVE '*** EMPLOYEE RECORD DELETED ***' TO EMPM-MSG
+           ELSE
+                PERFORM 920-NOTFND-ERROR.
+           GO TO 650-SEND-RESULT-SCREEN.
+
+       650-SEND-RESULT-SCREEN.
+           MOVE EMPM-EMP-NUM         TO ESCR-EMP-NUM.
+           MOVE EMPM-NAME            TO ESCR-NAME.
+           MOVE EMPM-ADDRESS         TO ESCR-ADDRESS.
+           MOVE EMPM-CITY            TO ESCR-CITY.
+           MOVE EMPM-PHONE           TO ESCR-PHONE.
+           MOVE EMPM-SOC-SEC         TO ESCR-SOC-SEC.
+           MOVE EMPM-BIRTH-DATE      TO ESCR-BIRTH-DATE.
+           MOVE EMPM-SALARY          TO ESCR-SALARY.
+           MOVE EMPM-RATE            TO ESCR-RATE.
+           MOVE EMPM-IN-FUNC         TO ESCR-FUNC.
+           MOVE WS-SYSID             TO ESCR-SID.
+           PERFORM 150-SET-FIELD-ATTRS.
+           EXEC CICS SEND
+                     FROM   (EMPM-SCREEN)
+                     LENGTH (EMPM-SCR-LEN)
+                     ERASE
+           END-EXEC.
+           GO TO 800-RETURN-TO-CICS.
+
+       700-RETURN-TO-TRAN.
+           EXEC CICS RETURN
+                     TRANSID  (EIBTRNID)
+                     COMMAREA (WS-DUMMY-COMMAREA)
+                     LENGTH   (1)
+           END-EXEC.
+
+       800-RETURN-TO-CICS.
+           EXEC CICS RETURN END-EXEC.
+
+       900-MAPERR.
+           MOVE '*** INPUT TOO SHORT - RE-ENTER ***' TO EMPM-MSG.
+           GO TO 650-SEND-RESULT-SCREEN.
+
+       910-INVALID-FUNCTION.
+           MOVE '*** INVALID FUNCTION - USE A/C/I/D ***' TO EMPM-MSG.
+           GO TO 650-SEND-RESULT-SCREEN.
+
+       920-NOTFND-ERROR.
+           IF WS-RESP EQUAL DFHRESP(NOTFND)
+                MOVE '*** EMPLOYEE NOT ON FILE ***' TO EMPM-MSG
+           ELSE
+                MOVE '*** ERROR ACCESSING RECORD ***' TO EMPM-MSG.
+
+       930-ADD-ERROR.
+           IF WS-RESP EQUAL DFHRESP(DUPREC) OR
+              WS-RESP EQUAL DFHRESP(DUPKEY)
+                MOVE '*** EMPLOYEE ALREADY ON FILE ***' TO EMPM-MSG
+           ELSE
+                MOVE '*** ERROR ADDING RECORD ***' TO EMPM-MSG.
+
+      ** SEEDS A BRAND-NEW DBUGEMP RECORD WITH THE RATE JUST ENTERED SO
+      ** 900-PROCESS-00002-SELECTION IN CWDEMCB2 HAS A REAL PER-
+      ** EMPLOYEE EMP-RATE TO READ INSTEAD OF FALLING BACK ON ITS
+      ** 895-VALIDATE-EMP-NUMERICS DEFAULT.  IF DBUGEMP ALREADY HAS
+      ** THIS KEY (E.G. THE '00999' SELF-SEED, OR A RE-ADD AFTER A
+      ** DBUGEMP-ONLY DELETE) FALL BACK TO UPDATING JUST THE RATE ON
+      ** THE EXISTING RECORD RATHER THAN FAIL THE ADD.
+       940-SEED-DBUGEMP-RATE.
+           MOVE SPACES         TO VSAM-EMP-RECORD.
+           MOVE EMPM-EMP-NUM   TO EMP-NUM-KEY.
+           MOVE EMPM-NAME      TO EMP-NAME.
+           MOVE ZERO           TO EMP-HOURS  EMP-TOTPAY
+                                   EMP-YTD-GRS  EMP-YTD-TAX.
+           MOVE EMPM-RATE      TO EMP-RATE.
+           EXEC CICS WRITE DATASET ('DBUGEMP')
+                     FROM      (VSAM-EMP-RECORD)
+                     LENGTH    (EMP-REC-LEN)
+                     RIDFLD    (EMP-NUM-KEY)
+                     KEYLENGTH (EMP-KEY-LEN)
+                     RESP      (WS-RESP)
+                     NOHANDLE
+           END-EXEC.
+           IF WS-RESP EQUAL DFHRESP(DUPREC) OR
+              WS-RESP EQUAL DFHRESP(DUPKEY)
+                PERFORM 950-SYNC-DBUGEMP-RATE.
+
+      ** PROPAGATES A RATE CHANGE ONTO THE MATCHING DBUGEMP RECORD SO
+      ** ONLINE PAY PROCESSING PICKS UP THE NEW RATE.  IF NO DBUGEMP
+      ** RECORD EXISTS YET FOR THIS EMPLOYEE, THERE IS NOTHING TO
+      ** SYNC - IT WILL BE CREATED WITH THE CORRECT RATE THE FIRST
+      ** TIME 940-SEED-DBUGEMP-RATE OR THE '00999' SELF-SEED RUNS.
+       950-SYNC-DBUGEMP-RATE.
+           EXEC CICS READ INTO (VSAM-EMP-RECORD)
+                     DATASET   ('DBUGEMP')
+                     RIDFLD    (EMPM-EMP-NUM)
+                     LENGTH    (EMP-REC-LEN)
+                     KEYLENGTH (EMP-KEY-LEN)
+                     UPDATE
+                     RESP      (WS-RESP)
+                     NOHANDLE
+           END-EXEC.
+           IF WS-RESP EQUAL DFHRESP(NORMAL)
+                MOVE EMPM-RATE TO EMP-RATE
+                EXEC CICS REWRITE DATASET ('DBUGEMP')
+                          FROM   (VSAM-EMP-RECORD)
+                          LENGTH (EMP-REC-LEN)
+                          RESP   (WS-RESP)
+                          NOHANDLE
+                END-EXEC.
