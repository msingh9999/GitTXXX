@@ -0,0 +1,12 @@
+//CWCDPREG JOB (ACCTNO),'PAYROLL REGISTER',CLASS=A,MSGCLASS=X
+//*********************************************************
+//* BATCH PAYROLL REGISTER - SEQUENTIAL PASS OF DBUGEMP
+//* WITH CONTROL TOTALS, RUN AS A STAND-ALONE STEP SO THE
+//* END-OF-DAY FIGURES CAN BE RECONCILED AGAINST CWDEMCB2.
+//*********************************************************
+//STEP010  EXEC PGM=CWCDPREG
+//STEPLIB  DD   DSN=CWDEMO.LOADLIB,DISP=SHR
+//DBUGEMP  DD   DSN=CWDEMO.DBUGEMP,DISP=SHR
+//PAYREG   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
